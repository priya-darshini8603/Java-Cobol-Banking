@@ -0,0 +1,13 @@
+      *****************************************************
+      * LOANRES.cpy
+      * Layout for the EMI-CALC BATCH mode results extract.
+      * LR-OUTSTANDING-BAL is the balance still owed as of this
+      * pricing run and is what TOTALBAL rolls up in LOAN mode.
+      *****************************************************
+       01 LOAN-RESULT-RECORD.
+           05 LR-APP-ID              PIC X(10).
+           05 LR-EMI                 PIC 9(9)V99.
+           05 LR-TOTAL-PAYMENT       PIC 9(11)V99.
+           05 LR-TOTAL-INTEREST      PIC 9(11)V99.
+           05 LR-OUTSTANDING-BAL     PIC 9(11)V99.
+           05 LR-STATUS              PIC X(25).
