@@ -0,0 +1,26 @@
+      *****************************************************
+      * LOANAPP.cpy
+      * Layout for the pending loan-application extract read
+      * by EMI-CALC in BATCH mode (one application per record).
+      *
+      * LA-PRINCIPAL / LA-TENURE carry whatever the extract that
+      * produced this record is pricing from the start of - for a
+      * brand-new application (the original, req 001 use of this
+      * file) that is the origination principal and full tenure.
+      * For the nightly reprice job (NightlyReprice.sh), the
+      * "active loans" extract feeding this file must instead
+      * populate LA-PRINCIPAL/LA-TENURE with the loan's CURRENT
+      * outstanding principal and remaining tenure, not the
+      * original origination figures, since LR-OUTSTANDING-BAL on
+      * the result side is produced straight from LA-PRINCIPAL
+      * with no amortization applied in EMI-CALC itself. This
+      * layout has no installments-paid/elapsed-tenure field of
+      * its own to derive that from - the extract job upstream of
+      * EMI-CALC owns that calculation.
+      *****************************************************
+       01 LOAN-APP-RECORD.
+           05 LA-APP-ID              PIC X(10).
+           05 LA-PRINCIPAL           PIC 9(11)V99.
+           05 LA-RATE                PIC 9(3)V99.
+           05 LA-TENURE              PIC 9(4).
+           05 LA-METHOD              PIC X(8).
