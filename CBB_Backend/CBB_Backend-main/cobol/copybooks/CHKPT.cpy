@@ -0,0 +1,9 @@
+      *****************************************************
+      * CHKPT.cpy
+      * Checkpoint record for TOTALBAL restart support on
+      * large ACCOUNT-mode balance runs.
+      *****************************************************
+       01 CHECKPOINT-RECORD.
+           05 CP-LAST-ACCOUNT-ID     PIC X(12).
+           05 CP-RUNNING-TOTAL       PIC S9(18)V99.
+           05 CP-RECORD-COUNT        PIC 9(9).
