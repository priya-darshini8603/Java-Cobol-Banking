@@ -0,0 +1,12 @@
+      *****************************************************
+      * AMSCHED.cpy
+      * One installment line of an EMI-CALC amortization
+      * schedule (SCHEDULE mode).
+      *****************************************************
+       01 AMORT-SCHEDULE-RECORD.
+           05 AS-PERIOD              PIC 9(4).
+           05 AS-OPENING-BALANCE     PIC 9(11)V99.
+           05 AS-EMI-AMOUNT          PIC 9(9)V99.
+           05 AS-INTEREST-PORTION    PIC 9(9)V99.
+           05 AS-PRINCIPAL-PORTION   PIC 9(9)V99.
+           05 AS-CLOSING-BALANCE     PIC 9(11)V99.
