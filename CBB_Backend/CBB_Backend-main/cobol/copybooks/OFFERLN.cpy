@@ -0,0 +1,9 @@
+      *****************************************************
+      * OFFERLN.cpy
+      * One printable line of the EMI-CALC loan-offer document
+      * (OFFER mode). The document is a plain text report meant
+      * to be printed or emailed to the borrower, so each record
+      * is just an 80-column report line rather than a coded
+      * extract layout.
+      *****************************************************
+       01 OFFER-REPORT-LINE         PIC X(80).
