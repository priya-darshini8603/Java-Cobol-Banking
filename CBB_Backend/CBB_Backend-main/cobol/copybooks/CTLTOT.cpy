@@ -0,0 +1,12 @@
+      *****************************************************
+      * CTLTOT.cpy
+      * Control-total / reconciliation record written by
+      * TOTALBAL so the run can be tied out against the
+      * source extract's own control record.
+      *****************************************************
+       01 CONTROL-TOTAL-RECORD.
+           05 CT-RUN-DATE            PIC X(8).
+           05 CT-SOURCE              PIC X(7).
+           05 CT-RECORD-COUNT        PIC 9(9).
+           05 CT-GRAND-TOTAL         PIC S9(18)V99.
+           05 CT-CHECKSUM            PIC 9(9).
