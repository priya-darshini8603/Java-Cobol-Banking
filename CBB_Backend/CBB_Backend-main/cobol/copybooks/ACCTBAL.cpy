@@ -0,0 +1,10 @@
+      *****************************************************
+      * ACCTBAL.cpy
+      * Layout for the account-balance extract read by
+      * TOTALBAL in ACCOUNT mode.
+      *****************************************************
+       01 ACCT-BAL-RECORD.
+           05 AB-ACCOUNT-ID          PIC X(12).
+           05 AB-BRANCH-CODE         PIC X(4).
+           05 AB-PRODUCT-TYPE        PIC X(4).
+           05 AB-BALANCE             PIC S9(13)V99.
