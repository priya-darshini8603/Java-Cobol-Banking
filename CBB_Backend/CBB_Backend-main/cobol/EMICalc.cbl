@@ -1,13 +1,74 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EMI-CALC.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMORT-SCHEDULE-FILE ASSIGN TO DYNAMIC
+               WS-SCHED-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SCHED-FILE-STATUS.
+
+           SELECT LOAN-APP-FILE ASSIGN TO DYNAMIC
+               WS-BATCH-IN-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BATCH-IN-FILE-STATUS.
+
+           SELECT LOAN-RESULT-FILE ASSIGN TO DYNAMIC
+               WS-BATCH-OUT-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BATCH-OUT-FILE-STATUS.
+
+           SELECT OFFER-FILE ASSIGN TO DYNAMIC
+               WS-OFFER-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OFFER-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AMORT-SCHEDULE-FILE.
+       COPY AMSCHED.
+
+       FD  LOAN-APP-FILE.
+       COPY LOANAPP.
+
+       FD  LOAN-RESULT-FILE.
+       COPY LOANRES.
+
+       FD  OFFER-FILE.
+       COPY OFFERLN.
+
        WORKING-STORAGE SECTION.
 
        01 WS-CMD              PIC X(100).
+      *    UNSTRING leaves a receiving item untouched (not blanked)
+      *    when the command line has fewer tokens than target
+      *    fields, so these need an explicit VALUE SPACES to read
+      *    as blank rather than LOW-VALUES for the optional
+      *    trailing parameters (e.g. OFFER's method or PREPAY's
+      *    later fields when omitted).
+       01 WS-TOK1             PIC X(15) VALUE SPACES.
+       01 WS-TOK2             PIC X(60) VALUE SPACES.
+       01 WS-TOK3             PIC X(60) VALUE SPACES.
+       01 WS-TOK4             PIC X(10) VALUE SPACES.
+       01 WS-TOK5             PIC X(10) VALUE SPACES.
+       01 WS-TOK6             PIC X(15) VALUE SPACES.
+       01 WS-TOK7             PIC X(15) VALUE SPACES.
+       01 WS-TOK8             PIC X(10) VALUE SPACES.
+
        01 WS-P-TXT            PIC X(15).
        01 WS-R-TXT            PIC X(10).
        01 WS-N-TXT            PIC X(10).
+       01 WS-METHOD-TXT       PIC X(10).
+
+       01 WS-SCHED-FILE-NAME  PIC X(60) VALUE "EMISCHED.DAT".
+       01 WS-SCHED-FILE-STATUS PIC XX.
+
+       01 WS-BATCH-IN-FILE-NAME   PIC X(60) VALUE "LOANAPP.DAT".
+       01 WS-BATCH-IN-FILE-STATUS PIC XX.
+       01 WS-BATCH-OUT-FILE-NAME   PIC X(60) VALUE "LOANRES.DAT".
+       01 WS-BATCH-OUT-FILE-STATUS PIC XX.
+       01 WS-BATCH-EOF             PIC X VALUE 'N'.
 
        01 WS-P-D              COMP-2.
        01 WS-RATE-D           COMP-2.
@@ -22,54 +83,586 @@
        01 WS-TOTAL-INTEREST   COMP-2.
 
        01 WS-INVALID          PIC X VALUE 'N'.
+       01 WS-REASON-CODE      PIC X(25) VALUE SPACES.
+
+       01 WS-PERIOD            PIC 9(4).
+       01 WS-BALANCE           COMP-2.
+       01 WS-INTEREST-PORTION  COMP-2.
+       01 WS-PRINCIPAL-PORTION COMP-2.
+
+       01 WS-IS-FLAT           PIC X VALUE 'N'.
+       01 WS-FLAT-INT-PER-PERIOD  COMP-2.
+       01 WS-FLAT-PRIN-PER-PERIOD COMP-2.
+
+       01 WS-OFFER-FILE-NAME   PIC X(60) VALUE "LOANOFFER.TXT".
+       01 WS-OFFER-FILE-STATUS PIC XX.
+
+       01 WS-OFFER-DATE-RAW    PIC X(8).
+       01 WS-OFFER-DATE        PIC X(10).
+       01 WS-METHOD-LABEL      PIC X(30).
+
+       01 WS-PRIN-ED           PIC $$$,$$$,$$$,$$9.99.
+       01 WS-RATE-ED           PIC ZZ9.99.
+       01 WS-TENURE-ED         PIC ZZZ9.
+       01 WS-EMI-ED            PIC $$$,$$$,$$$,$$9.99.
+       01 WS-TOTPAY-ED         PIC $$$,$$$,$$$,$$9.99.
+       01 WS-TOTINT-ED         PIC $$$,$$$,$$$,$$9.99.
+
+      *    Rounded intermediates for the OFFER-mode edited fields
+      *    above - MOVE only aligns decimal points, it does not
+      *    round, so amounts must be rounded into a plain numeric
+      *    field first and then MOVEd into the edited picture.
+       01 WS-PRIN-RND          PIC 9(11)V99.
+       01 WS-RATE-RND          PIC 9(3)V99.
+       01 WS-TENURE-RND        PIC 9(4).
+       01 WS-EMI-RND           PIC 9(9)V99.
+       01 WS-TOTPAY-RND        PIC 9(11)V99.
+       01 WS-TOTINT-RND        PIC 9(11)V99.
+
+       01 WS-PP-PAID-TXT       PIC X(10).
+       01 WS-PP-OUTSTANDING-TXT PIC X(15).
+       01 WS-PP-PREPAY-TXT     PIC X(15).
+       01 WS-PP-CHOICE-TXT     PIC X(10).
+
+       01 WS-PP-PAID           COMP-2.
+       01 WS-PP-OUTSTANDING    COMP-2.
+       01 WS-PP-PREPAY-AMT     COMP-2.
+       01 WS-PP-NEW-BAL        COMP-2.
+       01 WS-PP-REM-TENURE     COMP-2.
+       01 WS-PP-ORIG-EMI       COMP-2.
+       01 WS-PP-DENOM          COMP-2.
+       01 WS-PP-REDUCED-TENURE COMP-2.
 
        PROCEDURE DIVISION.
 
+       0000-MAIN.
+
            ACCEPT WS-CMD FROM COMMAND-LINE
 
            UNSTRING WS-CMD DELIMITED BY ALL SPACES
-               INTO WS-P-TXT WS-R-TXT WS-N-TXT
+               INTO WS-TOK1 WS-TOK2 WS-TOK3 WS-TOK4 WS-TOK5
+                   WS-TOK6 WS-TOK7 WS-TOK8
            END-UNSTRING
 
+           EVALUATE TRUE
+               WHEN WS-TOK1 = "SCHEDULE"
+                   MOVE WS-TOK2 TO WS-P-TXT
+                   MOVE WS-TOK3 TO WS-R-TXT
+                   MOVE WS-TOK4 TO WS-N-TXT
+                   MOVE WS-TOK5 TO WS-METHOD-TXT
+                   PERFORM 2000-SCHEDULE-MODE
+               WHEN WS-TOK1 = "BATCH"
+                   IF WS-TOK2 NOT = SPACES
+                       MOVE WS-TOK2 TO WS-BATCH-IN-FILE-NAME
+                   END-IF
+                   IF WS-TOK3 NOT = SPACES
+                       MOVE WS-TOK3 TO WS-BATCH-OUT-FILE-NAME
+                   END-IF
+                   PERFORM 3000-BATCH-MODE
+               WHEN WS-TOK1 = "OFFER"
+                   MOVE WS-TOK2 TO WS-P-TXT
+                   MOVE WS-TOK3 TO WS-R-TXT
+                   MOVE WS-TOK4 TO WS-N-TXT
+                   MOVE WS-TOK5 TO WS-METHOD-TXT
+                   PERFORM 5000-OFFER-MODE
+               WHEN WS-TOK1 = "PREPAY"
+                   MOVE WS-TOK2 TO WS-P-TXT
+                   MOVE WS-TOK3 TO WS-R-TXT
+                   MOVE WS-TOK4 TO WS-N-TXT
+                   MOVE WS-TOK5 TO WS-PP-PAID-TXT
+                   MOVE WS-TOK6 TO WS-PP-OUTSTANDING-TXT
+                   MOVE WS-TOK7 TO WS-PP-PREPAY-TXT
+                   MOVE WS-TOK8 TO WS-PP-CHOICE-TXT
+                   PERFORM 6000-PREPAY-MODE
+               WHEN OTHER
+                   MOVE WS-TOK1 TO WS-P-TXT
+                   MOVE WS-TOK2 TO WS-R-TXT
+                   MOVE WS-TOK3 TO WS-N-TXT
+                   MOVE WS-TOK4 TO WS-METHOD-TXT
+                   PERFORM 1000-SINGLE-MODE
+           END-EVALUATE
+
+           STOP RUN.
+
+       1000-SINGLE-MODE.
+
+      *    Original single-loan invocation: <principal> <rate>
+      *    <tenure> with no leading mode keyword.
+
+           PERFORM 7000-COMPUTE-EMI
+
+           IF WS-INVALID = 'Y'
+               DISPLAY WS-REASON-CODE
+           ELSE
+               DISPLAY
+                   FUNCTION INTEGER(WS-EMI + 0.5) SPACE
+                   FUNCTION INTEGER(WS-TOTAL-PAYMENT + 0.5) SPACE
+                   FUNCTION INTEGER(WS-TOTAL-INTEREST + 0.5)
+           END-IF.
+
+       2000-SCHEDULE-MODE.
+
+      *    SCHEDULE <principal> <rate> <tenure> writes the full
+      *    month-by-month amortization breakdown to
+      *    WS-SCHED-FILE-NAME instead of just the summary line.
+
+           PERFORM 7000-COMPUTE-EMI
+
+           IF WS-INVALID = 'Y'
+               DISPLAY WS-REASON-CODE
+           ELSE
+               OPEN OUTPUT AMORT-SCHEDULE-FILE
+
+               IF WS-SCHED-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING SCHEDULE FILE: STATUS "
+                       WS-SCHED-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               MOVE WS-P-D TO WS-BALANCE
+
+               PERFORM VARYING WS-PERIOD FROM 1 BY 1
+                       UNTIL WS-PERIOD > WS-N-D
+
+                   IF WS-IS-FLAT = 'Y'
+                       MOVE WS-FLAT-INT-PER-PERIOD
+                           TO WS-INTEREST-PORTION
+                       MOVE WS-FLAT-PRIN-PER-PERIOD
+                           TO WS-PRINCIPAL-PORTION
+                   ELSE
+                       COMPUTE WS-INTEREST-PORTION =
+                           WS-BALANCE * WS-R
+                       COMPUTE WS-PRINCIPAL-PORTION =
+                           WS-EMI - WS-INTEREST-PORTION
+                   END-IF
+
+                   IF WS-PERIOD = WS-N-D
+                       MOVE WS-BALANCE TO WS-PRINCIPAL-PORTION
+                   END-IF
+
+                   MOVE WS-PERIOD TO AS-PERIOD
+                   COMPUTE AS-OPENING-BALANCE ROUNDED = WS-BALANCE
+                   COMPUTE AS-EMI-AMOUNT ROUNDED = WS-EMI
+                   COMPUTE AS-INTEREST-PORTION ROUNDED =
+                       WS-INTEREST-PORTION
+                   COMPUTE AS-PRINCIPAL-PORTION ROUNDED =
+                       WS-PRINCIPAL-PORTION
+
+                   COMPUTE WS-BALANCE =
+                       WS-BALANCE - WS-PRINCIPAL-PORTION
+
+                   COMPUTE AS-CLOSING-BALANCE ROUNDED = WS-BALANCE
+
+                   WRITE AMORT-SCHEDULE-RECORD
+
+                   IF WS-SCHED-FILE-STATUS NOT = "00"
+                       DISPLAY "ERROR WRITING SCHEDULE FILE: STATUS "
+                           WS-SCHED-FILE-STATUS
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+               END-PERFORM
+
+               CLOSE AMORT-SCHEDULE-FILE
+
+               DISPLAY
+                   FUNCTION INTEGER(WS-EMI + 0.5) SPACE
+                   FUNCTION INTEGER(WS-TOTAL-PAYMENT + 0.5) SPACE
+                   FUNCTION INTEGER(WS-TOTAL-INTEREST + 0.5)
+           END-IF.
+
+       3000-BATCH-MODE.
+
+      *    BATCH [in-file] [out-file] prices every pending loan
+      *    application on WS-BATCH-IN-FILE-NAME and writes one
+      *    LOAN-RESULT-RECORD per application to
+      *    WS-BATCH-OUT-FILE-NAME, keyed by application id.
+
+           MOVE 'N' TO WS-BATCH-EOF
+
+           OPEN INPUT LOAN-APP-FILE
+
+           IF WS-BATCH-IN-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING LOAN APPLICATION FILE: STATUS "
+                   WS-BATCH-IN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT LOAN-RESULT-FILE
+
+           IF WS-BATCH-OUT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING LOAN RESULT FILE: STATUS "
+                   WS-BATCH-OUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-BATCH-EOF = 'Y'
+               READ LOAN-APP-FILE
+                   AT END
+                       MOVE 'Y' TO WS-BATCH-EOF
+                   NOT AT END
+                       PERFORM 3100-BATCH-PRICE-ONE
+               END-READ
+
+               IF WS-BATCH-EOF = 'N' AND
+                       WS-BATCH-IN-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR READING LOAN APPLICATION FILE: "
+                       "STATUS " WS-BATCH-IN-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-PERFORM
+
+           CLOSE LOAN-APP-FILE
+           CLOSE LOAN-RESULT-FILE.
+
+       3100-BATCH-PRICE-ONE.
+
+           MOVE LA-APP-ID TO LR-APP-ID
+           MOVE LA-PRINCIPAL TO WS-P-D
+           MOVE LA-RATE TO WS-RATE-D
+           MOVE LA-TENURE TO WS-N-D
+           MOVE LA-METHOD TO WS-METHOD-TXT
+
+           PERFORM 7050-COMPUTE-EMI-CORE
+
+           IF WS-INVALID = 'Y'
+               MOVE 0 TO LR-EMI LR-TOTAL-PAYMENT LR-TOTAL-INTEREST
+                   LR-OUTSTANDING-BAL
+               MOVE WS-REASON-CODE TO LR-STATUS
+           ELSE
+               COMPUTE LR-EMI ROUNDED = WS-EMI
+               COMPUTE LR-TOTAL-PAYMENT ROUNDED = WS-TOTAL-PAYMENT
+               COMPUTE LR-TOTAL-INTEREST ROUNDED = WS-TOTAL-INTEREST
+      *        LA-PRINCIPAL is the balance this application is
+      *        being priced from - see LOANAPP.cpy for what the
+      *        nightly reprice extract must put there.
+               COMPUTE LR-OUTSTANDING-BAL ROUNDED = WS-P-D
+               MOVE "OK" TO LR-STATUS
+           END-IF
+
+           WRITE LOAN-RESULT-RECORD
+
+           IF WS-BATCH-OUT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR WRITING LOAN RESULT FILE: STATUS "
+                   WS-BATCH-OUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       5000-OFFER-MODE.
+
+      *    OFFER <principal> <rate> <tenure> [method] writes a
+      *    labeled, currency-formatted loan-offer document to
+      *    WS-OFFER-FILE-NAME, suitable for printing or emailing
+      *    to the borrower, instead of the raw summary line.
+
+           PERFORM 7000-COMPUTE-EMI
+
+           IF WS-INVALID = 'Y'
+               DISPLAY WS-REASON-CODE
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-OFFER-DATE-RAW
+               STRING WS-OFFER-DATE-RAW(1:4) "-"
+                   WS-OFFER-DATE-RAW(5:2) "-"
+                   WS-OFFER-DATE-RAW(7:2)
+                   DELIMITED BY SIZE INTO WS-OFFER-DATE
+
+               IF WS-IS-FLAT = 'Y'
+                   MOVE "FLAT RATE" TO WS-METHOD-LABEL
+               ELSE
+                   MOVE "REDUCING BALANCE (ANNUITY)"
+                       TO WS-METHOD-LABEL
+               END-IF
+
+               COMPUTE WS-PRIN-RND ROUNDED = WS-P-D
+               COMPUTE WS-RATE-RND ROUNDED = WS-RATE-D
+               COMPUTE WS-TENURE-RND ROUNDED = WS-N-D
+               COMPUTE WS-EMI-RND ROUNDED = WS-EMI
+               COMPUTE WS-TOTPAY-RND ROUNDED = WS-TOTAL-PAYMENT
+               COMPUTE WS-TOTINT-RND ROUNDED = WS-TOTAL-INTEREST
+
+               MOVE WS-PRIN-RND TO WS-PRIN-ED
+               MOVE WS-RATE-RND TO WS-RATE-ED
+               MOVE WS-TENURE-RND TO WS-TENURE-ED
+               MOVE WS-EMI-RND TO WS-EMI-ED
+               MOVE WS-TOTPAY-RND TO WS-TOTPAY-ED
+               MOVE WS-TOTINT-RND TO WS-TOTINT-ED
+
+               OPEN OUTPUT OFFER-FILE
+
+               IF WS-OFFER-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING OFFER FILE: STATUS "
+                       WS-OFFER-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               MOVE SPACES TO OFFER-REPORT-LINE
+               STRING "LOAN OFFER - RUN DATE: " WS-OFFER-DATE
+                   DELIMITED BY SIZE INTO OFFER-REPORT-LINE
+               PERFORM 5010-WRITE-OFFER-LINE
+
+               MOVE SPACES TO OFFER-REPORT-LINE
+               PERFORM 5010-WRITE-OFFER-LINE
+
+               MOVE SPACES TO OFFER-REPORT-LINE
+               STRING "Principal          : " WS-PRIN-ED
+                   DELIMITED BY SIZE INTO OFFER-REPORT-LINE
+               PERFORM 5010-WRITE-OFFER-LINE
+
+               MOVE SPACES TO OFFER-REPORT-LINE
+               STRING "Interest Rate (%pa): " WS-RATE-ED
+                   DELIMITED BY SIZE INTO OFFER-REPORT-LINE
+               PERFORM 5010-WRITE-OFFER-LINE
+
+               MOVE SPACES TO OFFER-REPORT-LINE
+               STRING "Tenure (months)    : " WS-TENURE-ED
+                   DELIMITED BY SIZE INTO OFFER-REPORT-LINE
+               PERFORM 5010-WRITE-OFFER-LINE
+
+               MOVE SPACES TO OFFER-REPORT-LINE
+               STRING "Interest Method    : " WS-METHOD-LABEL
+                   DELIMITED BY SIZE INTO OFFER-REPORT-LINE
+               PERFORM 5010-WRITE-OFFER-LINE
+
+               MOVE SPACES TO OFFER-REPORT-LINE
+               PERFORM 5010-WRITE-OFFER-LINE
+
+               MOVE SPACES TO OFFER-REPORT-LINE
+               STRING "Monthly EMI        : " WS-EMI-ED
+                   DELIMITED BY SIZE INTO OFFER-REPORT-LINE
+               PERFORM 5010-WRITE-OFFER-LINE
+
+               MOVE SPACES TO OFFER-REPORT-LINE
+               STRING "Total Payment      : " WS-TOTPAY-ED
+                   DELIMITED BY SIZE INTO OFFER-REPORT-LINE
+               PERFORM 5010-WRITE-OFFER-LINE
+
+               MOVE SPACES TO OFFER-REPORT-LINE
+               STRING "Total Interest     : " WS-TOTINT-ED
+                   DELIMITED BY SIZE INTO OFFER-REPORT-LINE
+               PERFORM 5010-WRITE-OFFER-LINE
+
+               CLOSE OFFER-FILE
+
+               DISPLAY
+                   FUNCTION INTEGER(WS-EMI + 0.5) SPACE
+                   FUNCTION INTEGER(WS-TOTAL-PAYMENT + 0.5) SPACE
+                   FUNCTION INTEGER(WS-TOTAL-INTEREST + 0.5)
+           END-IF.
+
+       5010-WRITE-OFFER-LINE.
+
+           WRITE OFFER-REPORT-LINE
+
+           IF WS-OFFER-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR WRITING OFFER FILE: STATUS "
+                   WS-OFFER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       6000-PREPAY-MODE.
+
+      *    PREPAY <principal> <rate> <tenure> <installments-paid>
+      *    <outstanding-balance> <prepayment-amount> <choice>
+      *    recalculates a live loan after a lump-sum prepayment,
+      *    reusing the same annuity math as the original schedule.
+      *    <choice> is EMI (recompute the EMI for the remaining
+      *    tenure) or TENURE (keep the original EMI and shorten
+      *    the remaining tenure) - the customer's choice at
+      *    foreclosure/part-prepayment time.
+
            MOVE FUNCTION NUMVAL(WS-P-TXT) TO WS-P-D
            MOVE FUNCTION NUMVAL(WS-R-TXT) TO WS-RATE-D
            MOVE FUNCTION NUMVAL(WS-N-TXT) TO WS-N-D
+           MOVE FUNCTION NUMVAL(WS-PP-PAID-TXT) TO WS-PP-PAID
+           MOVE FUNCTION NUMVAL(WS-PP-OUTSTANDING-TXT)
+               TO WS-PP-OUTSTANDING
+           MOVE FUNCTION NUMVAL(WS-PP-PREPAY-TXT)
+               TO WS-PP-PREPAY-AMT
 
-           IF WS-P-D <= 0 OR WS-N-D <= 0
+           MOVE 'N' TO WS-INVALID
+           MOVE SPACES TO WS-REASON-CODE
+
+           IF WS-P-D <= 0
                MOVE 'Y' TO WS-INVALID
+               MOVE "INVALID-PRINCIPAL" TO WS-REASON-CODE
            END-IF
 
-           COMPUTE WS-R = WS-RATE-D / 12 / 100
+           IF WS-INVALID = 'N' AND WS-N-D <= 0
+               MOVE 'Y' TO WS-INVALID
+               MOVE "INVALID-TENURE" TO WS-REASON-CODE
+           END-IF
+
+           IF WS-INVALID = 'N' AND
+                   (WS-PP-PAID <= 0 OR WS-PP-PAID >= WS-N-D)
+               MOVE 'Y' TO WS-INVALID
+               MOVE "INVALID-INSTALLMENTS-PAID" TO WS-REASON-CODE
+           END-IF
+
+           IF WS-INVALID = 'N' AND
+                   (WS-PP-OUTSTANDING <= 0 OR
+                    WS-PP-PREPAY-AMT <= 0 OR
+                    WS-PP-PREPAY-AMT > WS-PP-OUTSTANDING)
+               MOVE 'Y' TO WS-INVALID
+               MOVE "INVALID-PREPAYMENT" TO WS-REASON-CODE
+           END-IF
 
            IF WS-INVALID = 'N'
-               IF WS-R = 0
-                   COMPUTE WS-EMI = WS-P-D / WS-N-D
-               ELSE
-                   COMPUTE WS-ONEPLUS = 1 + WS-R
-                   COMPUTE WS-POWER = WS-ONEPLUS ** WS-N-D
+               COMPUTE WS-R = WS-RATE-D / 12 / 100
+               PERFORM 7070-COMPUTE-EMI-REDUCING
+           END-IF
+
+           IF WS-INVALID = 'N'
+               MOVE WS-EMI TO WS-PP-ORIG-EMI
+               COMPUTE WS-PP-NEW-BAL =
+                   WS-PP-OUTSTANDING - WS-PP-PREPAY-AMT
+               COMPUTE WS-PP-REM-TENURE = WS-N-D - WS-PP-PAID
 
-                   IF WS-POWER = 1
+               EVALUATE WS-PP-CHOICE-TXT
+                   WHEN "EMI"
+                       MOVE WS-PP-NEW-BAL TO WS-P-D
+                       MOVE WS-PP-REM-TENURE TO WS-N-D
+                       PERFORM 7070-COMPUTE-EMI-REDUCING
+                   WHEN "TENURE"
+                       IF WS-R = 0
+      *                    Interest-free loan: the closed-form
+      *                    LOG(1)/LOG(1) formula below is 0/0 and
+      *                    GnuCOBOL silently evaluates that to 0,
+      *                    so a straight-line payoff is used
+      *                    instead when there is no interest to
+      *                    compound.
+                           COMPUTE WS-PP-REDUCED-TENURE =
+                               WS-PP-NEW-BAL / WS-PP-ORIG-EMI
+                       ELSE
+                           COMPUTE WS-PP-DENOM =
+                               WS-PP-ORIG-EMI -
+                                   (WS-PP-NEW-BAL * WS-R)
+                           IF WS-PP-DENOM <= 0
+                               MOVE 'Y' TO WS-INVALID
+                               MOVE "INVALID-PREPAYMENT"
+                                   TO WS-REASON-CODE
+                           ELSE
+                               COMPUTE WS-PP-REDUCED-TENURE =
+                                   FUNCTION LOG(WS-PP-ORIG-EMI /
+                                       WS-PP-DENOM) /
+                                   FUNCTION LOG(1 + WS-R)
+                           END-IF
+                       END-IF
+                   WHEN OTHER
                        MOVE 'Y' TO WS-INVALID
-                   ELSE
-                       COMPUTE WS-EMI =
-                           (WS-P-D * WS-R * WS-POWER) /
-                           (WS-POWER - 1)
-                   END-IF
-               END-IF
+                       MOVE "INVALID-CHOICE" TO WS-REASON-CODE
+               END-EVALUATE
            END-IF
 
            IF WS-INVALID = 'Y'
-               DISPLAY "INVALID"
+               DISPLAY WS-REASON-CODE
            ELSE
+               EVALUATE WS-PP-CHOICE-TXT
+                   WHEN "EMI"
+                       DISPLAY "REVISED-EMI "
+                           FUNCTION INTEGER(WS-EMI + 0.5)
+                   WHEN "TENURE"
+                       DISPLAY "REDUCED-TENURE "
+                           FUNCTION INTEGER(
+                               WS-PP-REDUCED-TENURE + 0.9999999)
+               END-EVALUATE
+           END-IF.
+
+       7000-COMPUTE-EMI.
+
+           MOVE FUNCTION NUMVAL(WS-P-TXT) TO WS-P-D
+           MOVE FUNCTION NUMVAL(WS-R-TXT) TO WS-RATE-D
+           MOVE FUNCTION NUMVAL(WS-N-TXT) TO WS-N-D
+
+           PERFORM 7050-COMPUTE-EMI-CORE.
+
+       7050-COMPUTE-EMI-CORE.
+
+           MOVE 'N' TO WS-INVALID
+           MOVE SPACES TO WS-REASON-CODE
+
+           IF WS-METHOD-TXT = SPACES OR WS-METHOD-TXT = "FLAT"
+                   OR WS-METHOD-TXT = "F"
+               IF WS-METHOD-TXT = SPACES
+                   MOVE 'N' TO WS-IS-FLAT
+               ELSE
+                   MOVE 'Y' TO WS-IS-FLAT
+               END-IF
+           ELSE
+               IF WS-METHOD-TXT = "REDUCING" OR WS-METHOD-TXT = "R"
+                   MOVE 'N' TO WS-IS-FLAT
+               ELSE
+                   MOVE 'Y' TO WS-INVALID
+                   MOVE "INVALID-METHOD" TO WS-REASON-CODE
+               END-IF
+           END-IF
+
+           IF WS-INVALID = 'N' AND WS-P-D <= 0
+               MOVE 'Y' TO WS-INVALID
+               MOVE "INVALID-PRINCIPAL" TO WS-REASON-CODE
+           END-IF
+
+           IF WS-INVALID = 'N' AND WS-N-D <= 0
+               MOVE 'Y' TO WS-INVALID
+               MOVE "INVALID-TENURE" TO WS-REASON-CODE
+           END-IF
+
+           IF WS-INVALID = 'N' AND WS-RATE-D > 999.99
+               MOVE 'Y' TO WS-INVALID
+               MOVE "INVALID-RATE" TO WS-REASON-CODE
+           END-IF
+
+           COMPUTE WS-R = WS-RATE-D / 12 / 100
+
+           IF WS-INVALID = 'N'
+               IF WS-IS-FLAT = 'Y'
+                   PERFORM 7060-COMPUTE-EMI-FLAT
+               ELSE
+                   PERFORM 7070-COMPUTE-EMI-REDUCING
+               END-IF
+           END-IF
+
+           IF WS-INVALID = 'N'
                COMPUTE WS-TOTAL-PAYMENT = WS-EMI * WS-N-D
                COMPUTE WS-TOTAL-INTEREST = WS-TOTAL-PAYMENT - WS-P-D
+           END-IF.
 
-               DISPLAY
-                   FUNCTION INTEGER(WS-EMI + 0.5) SPACE
-                   FUNCTION INTEGER(WS-TOTAL-PAYMENT + 0.5) SPACE
-                   FUNCTION INTEGER(WS-TOTAL-INTEREST + 0.5)
-           END-IF
+       7060-COMPUTE-EMI-FLAT.
 
-           STOP RUN.
+      *    Flat-rate pricing: interest is charged on the original
+      *    principal for the full tenure instead of on the
+      *    declining balance (gold loans, short-tenure personal
+      *    loans).
 
+           COMPUTE WS-TOTAL-INTEREST =
+               WS-P-D * (WS-RATE-D / 100) * (WS-N-D / 12)
+           COMPUTE WS-TOTAL-PAYMENT = WS-P-D + WS-TOTAL-INTEREST
+           COMPUTE WS-EMI = WS-TOTAL-PAYMENT / WS-N-D
+           COMPUTE WS-FLAT-INT-PER-PERIOD =
+               WS-TOTAL-INTEREST / WS-N-D
+           COMPUTE WS-FLAT-PRIN-PER-PERIOD = WS-P-D / WS-N-D.
 
+       7070-COMPUTE-EMI-REDUCING.
+
+           IF WS-R = 0
+               COMPUTE WS-EMI = WS-P-D / WS-N-D
+           ELSE
+               COMPUTE WS-ONEPLUS = 1 + WS-R
+               COMPUTE WS-POWER = WS-ONEPLUS ** WS-N-D
+
+               IF WS-POWER = 1
+                   MOVE 'Y' TO WS-INVALID
+                   MOVE "INVALID-RATE-COMBINATION"
+                       TO WS-REASON-CODE
+               ELSE
+                   COMPUTE WS-EMI =
+                       (WS-P-D * WS-R * WS-POWER) /
+                       (WS-POWER - 1)
+               END-IF
+           END-IF.
