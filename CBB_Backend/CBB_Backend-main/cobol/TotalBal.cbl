@@ -1,37 +1,435 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TOTALBAL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-BAL-FILE ASSIGN TO DYNAMIC
+               WS-BAL-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BAL-FILE-STATUS.
+
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO DYNAMIC
+               WS-CTL-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC
+               WS-CHK-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHK-FILE-STATUS.
+
+           SELECT LOAN-RESULT-FILE ASSIGN TO DYNAMIC
+               WS-LOAN-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOAN-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-BAL-FILE.
+       COPY ACCTBAL.
+
+       FD  CONTROL-TOTAL-FILE.
+       COPY CTLTOT.
+
+       FD  CHECKPOINT-FILE.
+       COPY CHKPT.
+
+       FD  LOAN-RESULT-FILE.
+       COPY LOANRES.
+
        WORKING-STORAGE SECTION.
-       01 WS-CMDLINE  PIC X(500).
-       01 WS-ARG      PIC X(30).
-       01 WS-PTR      PIC 9(4) VALUE 1.
-       01 WS-LEN      PIC 9(4).
-       01 WS-TOTAL    PIC S9(18) VALUE 0.
-       01 WS-VALUE    PIC S9(18).
+
+       01 WS-CMDLINE          PIC X(100).
+      *    UNSTRING leaves a receiving item untouched (not blanked)
+      *    when the command line has fewer tokens than target
+      *    fields, so these need an explicit VALUE SPACES to read
+      *    as blank rather than LOW-VALUES for the optional
+      *    trailing parameters.
+       01 WS-TOK1             PIC X(60) VALUE SPACES.
+       01 WS-TOK2             PIC X(30) VALUE SPACES.
+       01 WS-TOK3             PIC X(30) VALUE SPACES.
+
+       01 WS-SOURCE-MODE      PIC X(7) VALUE "ACCOUNT".
+
+       01 WS-BAL-FILE-NAME    PIC X(60) VALUE "ACCTBAL.DAT".
+       01 WS-BAL-FILE-STATUS  PIC XX.
+       01 WS-BAL-EOF          PIC X VALUE 'N'.
+
+       01 WS-LOAN-FILE-NAME   PIC X(60) VALUE "LOANRES.DAT".
+       01 WS-LOAN-FILE-STATUS PIC XX.
+       01 WS-LOAN-EOF         PIC X VALUE 'N'.
+
+       01 WS-CURRENT-KEY      PIC X(12).
+
+       01 WS-TOTAL            PIC S9(18)V99 VALUE 0.
+       01 WS-RECORD-COUNT     PIC 9(9) VALUE 0.
+
+       01 WS-BREAKDOWN-COUNT  PIC 9(4) VALUE 0.
+       01 WS-BREAKDOWN-TABLE.
+           05 WS-BREAKDOWN-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-BD-IDX.
+               10 WS-BD-BRANCH    PIC X(4).
+               10 WS-BD-PRODUCT   PIC X(4).
+               10 WS-BD-SUBTOTAL  PIC S9(15)V99.
+
+       01 WS-FOUND-IDX         PIC 9(4).
+
+       01 WS-CTL-FILE-NAME    PIC X(60) VALUE "CTLTOT.DAT".
+       01 WS-CTL-FILE-STATUS  PIC XX.
+
+       01 WS-RUN-DATE          PIC X(8).
+       01 WS-CHECKSUM-WORK     PIC 9(9).
+
+       01 WS-CHK-FILE-NAME    PIC X(60) VALUE "TOTALBAL.CKP".
+       01 WS-CHK-FILE-STATUS  PIC XX.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(9) VALUE 1000.
+
+       01 WS-RESTART-MODE     PIC X VALUE 'N'.
+       01 WS-RESTART-KEY      PIC X(12).
+       01 WS-SKIP-MODE        PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
 
+       0000-MAIN.
+
+      *    ACCOUNT mode (default, backward compatible with the
+      *    original balance-file invocation): <bal-file>
+      *    [RESTART=key]
+      *
+      *    LOAN mode (portfolio roll-up of EMI-CALC's BATCH mode
+      *    results, for the nightly reprice-and-roll-up job):
+      *    LOAN [results-file] [RESTART=key]
+
            ACCEPT WS-CMDLINE FROM COMMAND-LINE
 
-           INSPECT WS-CMDLINE
-               TALLYING WS-LEN FOR CHARACTERS BEFORE INITIAL SPACE
+           UNSTRING WS-CMDLINE DELIMITED BY ALL SPACES
+               INTO WS-TOK1 WS-TOK2 WS-TOK3
+           END-UNSTRING
 
-           PERFORM UNTIL WS-PTR > LENGTH OF WS-CMDLINE
-               UNSTRING WS-CMDLINE
-                   DELIMITED BY SPACE
-                   INTO WS-ARG
-                   WITH POINTER WS-PTR
-               END-UNSTRING
+           IF WS-TOK1 = "LOAN"
+               MOVE "LOAN" TO WS-SOURCE-MODE
+               IF WS-TOK2(1:8) = "RESTART="
+                   MOVE 'Y' TO WS-RESTART-MODE
+                   MOVE 'Y' TO WS-SKIP-MODE
+                   MOVE WS-TOK2(9:12) TO WS-RESTART-KEY
+               ELSE
+                   IF WS-TOK2 NOT = SPACES
+                       MOVE WS-TOK2 TO WS-LOAN-FILE-NAME
+                   END-IF
+                   IF WS-TOK3(1:8) = "RESTART="
+                       MOVE 'Y' TO WS-RESTART-MODE
+                       MOVE 'Y' TO WS-SKIP-MODE
+                       MOVE WS-TOK3(9:12) TO WS-RESTART-KEY
+                   END-IF
+               END-IF
+           ELSE
+               MOVE "ACCOUNT" TO WS-SOURCE-MODE
+               IF WS-TOK1 NOT = SPACES
+                   MOVE WS-TOK1 TO WS-BAL-FILE-NAME
+               END-IF
+               IF WS-TOK2(1:8) = "RESTART="
+                   MOVE 'Y' TO WS-RESTART-MODE
+                   MOVE 'Y' TO WS-SKIP-MODE
+                   MOVE WS-TOK2(9:12) TO WS-RESTART-KEY
+               END-IF
+           END-IF
 
-               IF WS-ARG = SPACES
-                   EXIT PERFORM
+           IF WS-RESTART-MODE = 'Y'
+               PERFORM 1300-LOAD-CHECKPOINT
+           END-IF
+
+           EVALUATE WS-SOURCE-MODE
+               WHEN "LOAN"
+                   PERFORM 4000-PROCESS-LOAN-FILE
+               WHEN OTHER
+                   PERFORM 4100-PROCESS-ACCOUNT-FILE
+           END-EVALUATE
+
+           IF WS-RESTART-MODE = 'Y' AND WS-SKIP-MODE = 'Y'
+               DISPLAY "RESTART KEY NOT FOUND IN SOURCE FILE: "
+                   WS-RESTART-KEY
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY "GRAND TOTAL " WS-TOTAL
+           DISPLAY "RECORD COUNT " WS-RECORD-COUNT
+
+           IF WS-SOURCE-MODE = "ACCOUNT"
+               IF WS-RESTART-MODE = 'Y'
+                   DISPLAY "WARNING: RESTARTED RUN - BREAKDOWN BELOW "
+                       "REFLECTS ONLY RECORDS READ AFTER THE RESTART "
+                       "POINT, NOT THE FULL FILE"
                END-IF
+               PERFORM VARYING WS-BD-IDX FROM 1 BY 1
+                       UNTIL WS-BD-IDX > WS-BREAKDOWN-COUNT
+                   DISPLAY "BRANCH " WS-BD-BRANCH(WS-BD-IDX)
+                       " PRODUCT " WS-BD-PRODUCT(WS-BD-IDX)
+                       " SUBTOTAL " WS-BD-SUBTOTAL(WS-BD-IDX)
+               END-PERFORM
+           END-IF
 
-               MOVE FUNCTION NUMVAL(WS-ARG) TO WS-VALUE
-               ADD WS-VALUE TO WS-TOTAL
-           END-PERFORM
+           PERFORM 2000-WRITE-CONTROL-TOTALS
 
-           DISPLAY WS-TOTAL
            STOP RUN.
 
+       4100-PROCESS-ACCOUNT-FILE.
+
+           OPEN INPUT ACCT-BAL-FILE
+
+           IF WS-BAL-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING ACCOUNT BALANCE FILE: STATUS "
+                   WS-BAL-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-BAL-EOF = 'Y'
+               READ ACCT-BAL-FILE
+                   AT END
+                       MOVE 'Y' TO WS-BAL-EOF
+                   NOT AT END
+                       PERFORM 1050-PROCESS-RECORD
+               END-READ
+
+               IF WS-BAL-EOF = 'N' AND WS-BAL-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR READING ACCOUNT BALANCE FILE: "
+                       "STATUS " WS-BAL-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-PERFORM
+
+           CLOSE ACCT-BAL-FILE.
+
+       4000-PROCESS-LOAN-FILE.
+
+      *    Portfolio roll-up for the nightly reprice job: sums
+      *    LR-OUTSTANDING-BAL across every priced loan in the
+      *    EMI-CALC BATCH mode results file. The results layout
+      *    carries no branch/product code, so there is no
+      *    breakdown table for this source.
+
+           OPEN INPUT LOAN-RESULT-FILE
+
+           IF WS-LOAN-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING LOAN RESULT FILE: STATUS "
+                   WS-LOAN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-LOAN-EOF = 'Y'
+               READ LOAN-RESULT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-LOAN-EOF
+                   NOT AT END
+                       PERFORM 1450-PROCESS-LOAN-RECORD
+               END-READ
+
+               IF WS-LOAN-EOF = 'N' AND WS-LOAN-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR READING LOAN RESULT FILE: STATUS "
+                       WS-LOAN-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-PERFORM
+
+           CLOSE LOAN-RESULT-FILE.
+
+       2000-WRITE-CONTROL-TOTALS.
+
+      *    Control-total / reconciliation record for tie-out
+      *    against the source extract's own control record
+      *    before the totals feed the general ledger.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+
+           COMPUTE WS-CHECKSUM-WORK =
+               FUNCTION MOD(
+                   (FUNCTION INTEGER-PART(WS-TOTAL) * 31)
+                       + WS-RECORD-COUNT, 999999999)
+
+           OPEN OUTPUT CONTROL-TOTAL-FILE
+
+           IF WS-CTL-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CONTROL TOTAL FILE: STATUS "
+                   WS-CTL-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE WS-RUN-DATE TO CT-RUN-DATE
+           MOVE WS-SOURCE-MODE TO CT-SOURCE
+           MOVE WS-RECORD-COUNT TO CT-RECORD-COUNT
+           MOVE WS-TOTAL TO CT-GRAND-TOTAL
+           MOVE WS-CHECKSUM-WORK TO CT-CHECKSUM
+
+           WRITE CONTROL-TOTAL-RECORD
+
+           IF WS-CTL-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR WRITING CONTROL TOTAL FILE: STATUS "
+                   WS-CTL-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           CLOSE CONTROL-TOTAL-FILE.
+
+       1050-PROCESS-RECORD.
+
+      *    On a restart, replay the file up to (and including) the
+      *    account last checkpointed without re-adding it to the
+      *    totals restored from the checkpoint, then resume normal
+      *    accumulation from the next record.
+
+           IF WS-SKIP-MODE = 'Y'
+               IF AB-ACCOUNT-ID = WS-RESTART-KEY
+                   MOVE 'N' TO WS-SKIP-MODE
+               END-IF
+           ELSE
+               PERFORM 1000-ACCUMULATE-RECORD
+           END-IF.
+
+       1000-ACCUMULATE-RECORD.
+
+           ADD AB-BALANCE TO WS-TOTAL
+           ADD 1 TO WS-RECORD-COUNT
+
+           PERFORM 1100-FIND-OR-ADD-BREAKDOWN
+
+           ADD AB-BALANCE TO WS-BD-SUBTOTAL(WS-FOUND-IDX)
+
+           MOVE AB-ACCOUNT-ID TO WS-CURRENT-KEY
+
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 1200-WRITE-CHECKPOINT
+           END-IF.
+
+       1450-PROCESS-LOAN-RECORD.
+
+      *    Same restart replay logic as 1050-PROCESS-RECORD, keyed
+      *    on the loan application id instead of the account id.
+
+           IF WS-SKIP-MODE = 'Y'
+               IF LR-APP-ID = WS-RESTART-KEY(1:10)
+                   MOVE 'N' TO WS-SKIP-MODE
+               END-IF
+           ELSE
+               PERFORM 1400-ACCUMULATE-LOAN-RECORD
+           END-IF.
+
+       1400-ACCUMULATE-LOAN-RECORD.
+
+           ADD LR-OUTSTANDING-BAL TO WS-TOTAL
+           ADD 1 TO WS-RECORD-COUNT
+
+           MOVE LR-APP-ID TO WS-CURRENT-KEY
+
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 1200-WRITE-CHECKPOINT
+           END-IF.
+
+       1200-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+
+           IF WS-CHK-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CHECKPOINT FILE: STATUS "
+                   WS-CHK-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE WS-CURRENT-KEY TO CP-LAST-ACCOUNT-ID
+           MOVE WS-TOTAL TO CP-RUNNING-TOTAL
+           MOVE WS-RECORD-COUNT TO CP-RECORD-COUNT
+
+           WRITE CHECKPOINT-RECORD
+
+           IF WS-CHK-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR WRITING CHECKPOINT FILE: STATUS "
+                   WS-CHK-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           CLOSE CHECKPOINT-FILE.
+
+       1300-LOAD-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF WS-CHK-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CHECKPOINT FILE FOR RESTART: "
+                   "STATUS " WS-CHK-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           READ CHECKPOINT-FILE
+               AT END
+                   DISPLAY "NO CHECKPOINT FOUND FOR RESTART"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-READ
+
+           IF WS-CHK-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR READING CHECKPOINT FILE: STATUS "
+                   WS-CHK-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+      *    A short/truncated checkpoint file still reads back with
+      *    FILE STATUS "00" (GnuCOBOL pads a fixed-length SEQUENTIAL
+      *    record rather than flagging it), so CP-LAST-ACCOUNT-ID
+      *    being blank is the only signal that the record actually
+      *    written by 1200-WRITE-CHECKPOINT was never there. The
+      *    NUMERIC class checks below catch the other shape of
+      *    corruption - non-blank garbage bytes that don't decode
+      *    as digits in the numeric fields.
+           IF CP-LAST-ACCOUNT-ID = SPACES OR LOW-VALUES
+               DISPLAY "CHECKPOINT FILE IS EMPTY OR CORRUPT"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF CP-RUNNING-TOTAL IS NOT NUMERIC
+                   OR CP-RECORD-COUNT IS NOT NUMERIC
+               DISPLAY "CHECKPOINT FILE IS EMPTY OR CORRUPT"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE CP-RUNNING-TOTAL TO WS-TOTAL
+           MOVE CP-RECORD-COUNT TO WS-RECORD-COUNT
+
+           CLOSE CHECKPOINT-FILE.
+
+       1100-FIND-OR-ADD-BREAKDOWN.
+
+           MOVE 0 TO WS-FOUND-IDX
+
+           PERFORM VARYING WS-BD-IDX FROM 1 BY 1
+                   UNTIL WS-BD-IDX > WS-BREAKDOWN-COUNT
+               IF WS-BD-BRANCH(WS-BD-IDX) = AB-BRANCH-CODE AND
+                       WS-BD-PRODUCT(WS-BD-IDX) = AB-PRODUCT-TYPE
+                   MOVE WS-BD-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND-IDX = 0
+               IF WS-BREAKDOWN-COUNT >= 500
+                   DISPLAY "BREAKDOWN TABLE FULL - "
+                       "MORE THAN 500 BRANCH/PRODUCT COMBINATIONS"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-BREAKDOWN-COUNT
+               MOVE WS-BREAKDOWN-COUNT TO WS-FOUND-IDX
+               MOVE AB-BRANCH-CODE TO WS-BD-BRANCH(WS-FOUND-IDX)
+               MOVE AB-PRODUCT-TYPE TO WS-BD-PRODUCT(WS-FOUND-IDX)
+               MOVE 0 TO WS-BD-SUBTOTAL(WS-FOUND-IDX)
+           END-IF.
